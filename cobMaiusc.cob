@@ -1,64 +1,944 @@
-       IDENTIFICATION DIVISION.  
-       PROGRAM-ID. Convert6.
-
-       ENVIRONMENT DIVISION.  
-
-       DATA DIVISION.  
-       WORKING-STORAGE SECTION.  
-       01  texto     PIC X(100).  
-       01  maiusc    PIC X(100).  
-       01  I                  PIC 99 VALUE 1.  
-       01  Len                PIC 99 VALUE 0.  
-
-       PROCEDURE DIVISION.  
-       MAIN-PARAGRAPH.  
-
-           DISPLAY 'Digite um texto: ' WITH NO ADVANCING.  
-           ACCEPT texto.  
-
-      * Contar o comprimento do texto manualmente  
-           PERFORM P-MOVE UNTIL texto(I) = SPACES  
-               ADD 1 TO Len  
-               ADD 1 TO I  
-           END-PERFORM.  
-
-           MOVE 1 TO I.  
-
-      * Inicialize a string maiusc com espaÃ§os  
-           MOVE SPACES TO maiusc.  
-
-       P-MOVE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > Len  
-               EVALUATE texto(I)  
-                   IF texto(I) = 'a' MOVE 'A' TO maiusc(I)  
-                   IF texto(I) = 'b' MOVE 'B' TO maiusc(I)  
-                   IF texto(I) = 'c' MOVE 'C' TO maiusc(I)  
-                   IF texto(I) = 'd' MOVE 'D' TO maiusc(I)  
-                   IF texto(I) = 'e' MOVE 'E' TO maiusc(I)  
-                   IF texto(I) = 'f' MOVE 'F' TO maiusc(I)  
-                   IF texto(I) = 'g' MOVE 'G' TO maiusc(I)  
-                   IF texto(I) = 'h' MOVE 'H' TO maiusc(I)  
-                   IF texto(I) = 'i' MOVE 'I' TO maiusc(I)  
-                   IF texto(I) = 'j' MOVE 'J' TO maiusc(I)  
-                   IF texto(I) = 'k' MOVE 'K' TO maiusc(I)  
-                   IF texto(I) = 'l' MOVE 'L' TO maiusc(I)  
-                   IF texto(I) = 'm' MOVE 'M' TO maiusc(I)  
-                   IF texto(I) = 'n' MOVE 'N' TO maiusc(I)  
-                   IF texto(I) = 'o' MOVE 'O' TO maiusc(I)  
-                   IF texto(I) = 'p' MOVE 'P' TO maiusc(I)  
-                   IF texto(I) = 'q' MOVE 'Q' TO maiusc(I)  
-                   IF texto(I) = 'r' MOVE 'R' TO maiusc(I)  
-                   IF texto(I) = 's' MOVE 'S' TO maiusc(I)  
-                   IF texto(I) = 't' MOVE 'T' TO maiusc(I)  
-                   IF texto(I) = 'u' MOVE 'U' TO maiusc(I)  
-                   IF texto(I) = 'v' MOVE 'V' TO maiusc(I)  
-                   IF texto(I) = 'w' MOVE 'W' TO maiusc(I)  
-                   IF texto(I) = 'x' MOVE 'X' TO maiusc(I)  
-                   IF texto(I) = 'y' MOVE 'Y' TO maiusc(I)  
-                   IF texto(I) = 'z' MOVE 'Z' TO maiusc(I).  
-      *             IF OTHER MOVE texto(I) TO maiusc(I). 
-               END-EVALUATE.  
-      *     END-PERFORM.  
-
-           DISPLAY 'Texto em letras maiusculas: ' maiusc.  
-      *     STOP RUN.
\ No newline at end of file
+000010******************************************************************
+000020*  PROGRAM:   CONVERT6
+000030*  FILE:      cobMaiusc.cob
+000040*
+000050*  AUTHOR:    J. L. MOREIRA -- DATA CONVERSION GROUP
+000060*  INSTALLATION: JOGOS DE FERIAS BATCH SERVICES
+000070*  DATE-WRITTEN: 2026-08-09
+000080*  DATE-COMPILED:
+000090*
+000100*  PURPOSE.
+000110*      READS A SEQUENTIAL FILE OF CUSTOMER NAME/ADDRESS EXTRACT
+000120*      RECORDS (SEE COPYBOOK CUSTREC) AND RE-CASES THE ALPHA
+000130*      FIELDS -- NAME, STREET, CITY, STATE -- TO UPPERCASE,
+000140*      LOWERCASE, OR TITLE CASE, ACCORDING TO THE RUN-TIME
+000150*      PARAMETER PASSED BY THE INVOKING JOB STEP (SEE CNVPARM
+000160*      COPYBOOK AND JCL/CNVNGHT.JCL).  THE ACCOUNT NUMBER FIELD
+000170*      IS NEVER ALTERED.  DIGITS, PUNCTUATION AND ACCENTED
+000180*      CHARACTERS ARE PASSED THROUGH UNCHANGED -- ONLY PLAIN
+000190*      A-Z/a-z LETTERS ARE RE-CASED.
+000200*
+000210*      BLANK OR OTHERWISE INVALID INPUT RECORDS ARE ROUTED TO
+000220*      THE EXCEPTION FILE INSTEAD OF BEING CONVERTED.  AN
+000230*      END-OF-JOB SUMMARY REPORT AND AN AUDIT LOG ENTRY ARE
+000240*      PRODUCED ON EVERY RUN.  A CHECKPOINT RECORD IS KEPT SO A
+000250*      RESTARTED RUN (PARM RESTART SWITCH = 'Y') PICKS UP WHERE
+000260*      THE PRIOR RUN LEFT OFF RATHER THAN REPROCESSING RECORDS
+000270*      ALREADY CONVERTED.
+000280*
+000290*  MODIFICATION HISTORY.
+000300*  ---------------------------------------------------------------
+000310*  DATE       INIT  DESCRIPTION
+000320*  2026-08-09  JLM  REWRITTEN AS A BATCH FILE-DRIVEN CONVERSION.
+000330*                   REPLACED THE INTERACTIVE ACCEPT/DISPLAY PAIR
+000340*                   WITH INFILE/OUTFILE PROCESSING.
+000350*  2026-08-09  JLM  LETTER-BY-LETTER MOVE CHAIN REPLACED WITH
+000360*                   INSPECT CONVERTING SO DIGITS, PUNCTUATION AND
+000370*                   ACCENTED CHARACTERS PASS THROUGH UNCHANGED
+000380*                   INSTEAD OF BEING BLANKED OUT.
+000390*  2026-08-09  JLM  LENGTH FIELDS WIDENED TO PIC 999 -- THE OLD
+000400*                   PIC 99 LENGTH COUNTER COULD NOT REPRESENT A
+000410*                   FULL 100-BYTE RECORD AND DROPPED THE LAST
+000420*                   CHARACTER.
+000430*  2026-08-09  JLM  INPUT/OUTPUT RECORD LAYOUT MOVED TO COPYBOOK
+000440*                   CUSTREC SO ONLY THE NAME/STREET/CITY/STATE
+000450*                   FIELDS ARE RE-CASED; THE ACCOUNT NUMBER FIELD
+000460*                   IS LEFT ALONE.
+000470*  2026-08-09  JLM  ADDED END-OF-JOB SUMMARY REPORT (RPTFILE).
+000480*  2026-08-09  JLM  ADDED EXCEPTION LISTING FOR BLANK/INVALID
+000490*                   INPUT RECORDS (EXCPFILE).
+000500*  2026-08-09  JLM  ADDED CHECKPOINT/RESTART SUPPORT (CKPTFILE).
+000510*  2026-08-09  JLM  ADDED SELECTABLE OUTPUT CASE MODE -- UPPER,
+000520*                   LOWER, TITLE -- VIA THE CNV-CASE-MODE PARM.
+000530*  2026-08-09  JLM  ADDED RUN AUDIT LOG ENTRY (AUDITFILE).
+000540*  2026-08-09  JLM  INFILE/OUTFILE SWITCHED FROM DYNAMIC PARM-
+000550*                   DRIVEN ASSIGNMENT TO DDNAME ASSIGNMENT, TO
+000560*                   MATCH EXCPFILE/RPTFILE/CKPTFILE/AUDITFILE AND
+000570*                   THE DD CARDS IN THE INVOKING JCL.  ADDED OPEN-
+000580*                   STATUS CHECKS FOR EXCPFILE/RPTFILE/CKPTFILE.
+000590*                   CHECKPOINT RECORD NOW CARRIES THE INPUT
+000600*                   DSNAME AND THE CUMULATIVE RUN COUNTS, NOT
+000610*                   JUST THE LAST RECORD NUMBER, SO A RESTART
+000620*                   DETECTS A MISMATCHED CHECKPOINT INSTEAD OF
+000630*                   SKIPPING THE WRONG NUMBER OF RECORDS, AND THE
+000640*                   SUMMARY/AUDIT COUNTS REFLECT THE WHOLE JOB
+000650*                   RATHER THAN JUST THE TAIL SEGMENT AFTER A
+000660*                   RESTART.
+000670*  2026-08-09  JLM  WIDENED AUDIT-RECORD AND ADDED ON OVERFLOW TO
+000680*                   THE 9200-WRITE-AUDIT-LOG STRING SO A FUTURE
+000690*                   FIELD ADDITION ABENDS INSTEAD OF SILENTLY
+000700*                   TRUNCATING THE AUDIT LINE.  A FAILED CKPTFILE
+000710*                   OPEN ON A REQUESTED RESTART IS NOW FATAL
+000720*                   (RC=16) INSTEAD OF SILENTLY REPROCESSING THE
+000730*                   WHOLE INPUT FILE.  2100-VALIDATE-RECORD NOW
+000740*                   CHECKS WS-INFILE-STATUS AND ROUTES AN OVER-
+000750*                   LENGTH INPUT LINE TO EXCPFILE INSTEAD OF
+000760*                   LETTING IT BE READ (AND TRUNCATED) AS IF IT
+000770*                   WERE VALID.
+000780*  2026-08-09  JLM  THE WS-INFILE-STATUS CHECK ABOVE ONLY CAUGHT
+000790*                   THE FIRST 100-BYTE CHUNK OF AN OVER-LENGTH
+000800*                   LINE -- THE REMAINDER CAME BACK ON THE NEXT
+000810*                   READ WITH STATUS "00" AND WAS PROCESSED AS A
+000820*                   SECOND, FABRICATED CUSTOMER RECORD.  INFILE'S
+000830*                   RECORD IS NOW A 300-BYTE RAW LINE BUFFER (SEE
+000840*                   IN-RAW-RECORD) SO THE WHOLE PHYSICAL LINE IS
+000850*                   READ IN ONE PIECE; 2100-VALIDATE-RECORD NOW
+000860*                   CHECKS IN-RAW-OVERFLOW FOR ANY NON-BLANK
+000870*                   CONTENT PAST THE 100-BYTE CUSTREC LAYOUT AND
+000880*                   QUARANTINES THE ENTIRE LINE AS ONE EXCEPTION.
+000890*                   EXCPFILE NOW LOGS THE FULL RAW LINE (EXCP-
+000900*                   ORIGINAL-DATA WIDENED TO 300 BYTES) RATHER
+000910*                   THAN JUST ITS FIRST 100 BYTES.  ALSO ADDED
+000920*                   THE OPEN/WRITE STATUS CHECKS TO
+000930*                   9200-WRITE-AUDIT-LOG THAT EVERY OTHER FILE IN
+000940*                   THIS PROGRAM ALREADY HAD, SO A FAILED AUDIT
+000950*                   LOG WRITE ABENDS INSTEAD OF PASSING UNNOTICED.
+000960******************************************************************
+000970 IDENTIFICATION DIVISION.
+000980 PROGRAM-ID.  CONVERT6.
+000990 AUTHOR.      J. L. MOREIRA.
+001000 INSTALLATION. JOGOS DE FERIAS BATCH SERVICES.
+001010 DATE-WRITTEN. 2026-08-09.
+001020 DATE-COMPILED.
+001030
+001040 ENVIRONMENT DIVISION.
+001050
+001060 CONFIGURATION SECTION.
+001070 SOURCE-COMPUTER.  GENERIC-PC.
+001080 OBJECT-COMPUTER.  GENERIC-PC.
+001090
+001100 INPUT-OUTPUT SECTION.
+001110 FILE-CONTROL.
+001120*    INFILE/OUTFILE ARE ASSIGNED BY DDNAME, THE SAME WAY AS
+001130*    EXCPFILE/RPTFILE/CKPTFILE/AUDITFILE BELOW -- THE ACTUAL
+001140*    DATASET IS WHATEVER THE INFILE/OUTFILE DD CARD IN THE
+001150*    INVOKING JOB STEP POINTS AT.  CNV-INPUT-DSNAME AND
+001160*    CNV-OUTPUT-DSNAME (FROM THE PARM) ARE USED ONLY AS LABELS
+001170*    ON THE SUMMARY REPORT AND AUDIT LOG, NOT TO OPEN THE FILES.
+001180     SELECT INFILE
+001190         ASSIGN TO "INFILE"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS WS-INFILE-STATUS.
+001220
+001230     SELECT OUTFILE
+001240         ASSIGN TO "OUTFILE"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS WS-OUTFILE-STATUS.
+001270
+001280     SELECT EXCPFILE
+001290         ASSIGN TO "EXCPFILE"
+001300         ORGANIZATION IS LINE SEQUENTIAL
+001310         FILE STATUS IS WS-EXCPFILE-STATUS.
+001320
+001330     SELECT RPTFILE
+001340         ASSIGN TO "RPTFILE"
+001350         ORGANIZATION IS LINE SEQUENTIAL
+001360         FILE STATUS IS WS-RPTFILE-STATUS.
+001370
+001380     SELECT CKPTFILE
+001390         ASSIGN TO "CKPTFILE"
+001400         ORGANIZATION IS LINE SEQUENTIAL
+001410         FILE STATUS IS WS-CKPTFILE-STATUS.
+001420
+001430     SELECT AUDITFILE
+001440         ASSIGN TO "AUDITLOG"
+001450         ORGANIZATION IS LINE SEQUENTIAL
+001460         FILE STATUS IS WS-AUDITFILE-STATUS.
+001470
+001480 DATA DIVISION.
+001490 FILE SECTION.
+001500
+001510 FD  INFILE
+001520     LABEL RECORDS ARE STANDARD.
+001530*    INFILE'S RECORD IS A RAW LINE BUFFER, NOT THE CUSTOMER
+001540*    RECORD LAYOUT -- IT IS DELIBERATELY WIDER THAN CUSTREC'S
+001550*    100 BYTES SO A PHYSICAL LINE LONGER THAN EXPECTED IS READ
+001560*    IN ONE PIECE INSTEAD OF BEING SPLIT ACROSS TWO OR MORE
+001570*    READS.  2100-VALIDATE-RECORD CHECKS IN-RAW-OVERFLOW FOR
+001580*    ANY NON-BLANK CONTENT TO QUARANTINE THE WHOLE LINE AS ONE
+001590*    EXCEPTION INSTEAD OF LETTING THE TAIL OF IT BECOME A
+001600*    SECOND, FABRICATED CUSTOMER RECORD.
+001610 01  IN-RAW-RECORD.
+001620     05  IN-RAW-DATA             PIC X(100).
+001630     05  IN-RAW-OVERFLOW         PIC X(200).
+001640
+001650 FD  OUTFILE
+001660     LABEL RECORDS ARE STANDARD.
+001670     COPY CUSTREC
+001680         REPLACING ==CR-CUSTOMER-RECORD==
+001690                  BY ==OUT-CUSTOMER-RECORD==
+001700                   ==CR-ACCOUNT-NO==      BY ==OUT-ACCOUNT-NO==
+001710                   ==CR-NAME==            BY ==OUT-NAME==
+001720                   ==CR-STREET==          BY ==OUT-STREET==
+001730                   ==CR-CITY==            BY ==OUT-CITY==
+001740                   ==CR-STATE==           BY ==OUT-STATE==.
+001750
+001760 FD  EXCPFILE
+001770     LABEL RECORDS ARE STANDARD.
+001780 01  EXCP-RECORD.
+001790     05  EXCP-RECORD-NO          PIC 9(08).
+001800     05  FILLER                  PIC X(02) VALUE SPACES.
+001810     05  EXCP-REASON             PIC X(30).
+001820     05  FILLER                  PIC X(02) VALUE SPACES.
+001830     05  EXCP-ORIGINAL-DATA      PIC X(300).
+001840
+001850 FD  RPTFILE
+001860     LABEL RECORDS ARE STANDARD.
+001870 01  RPT-RECORD                  PIC X(80).
+001880
+001890 FD  CKPTFILE
+001900     LABEL RECORDS ARE STANDARD.
+001910 01  CKPT-RECORD.
+001920     05  CKPT-INPUT-DSNAME       PIC X(40).
+001930     05  CKPT-LAST-RECORD-NO     PIC 9(08).
+001940     05  CKPT-WRITTEN-COUNT      PIC 9(08).
+001950     05  CKPT-REJECT-COUNT       PIC 9(08).
+001960     05  CKPT-NONALPHA-COUNT     PIC 9(08).
+001970     05  CKPT-CHAR-CONV-COUNT    PIC 9(08).
+001980
+001990 FD  AUDITFILE
+002000     LABEL RECORDS ARE STANDARD.
+002010 01  AUDIT-RECORD                PIC X(250).
+002020
+002030 WORKING-STORAGE SECTION.
+002040
+002050*---------------------------------------------------------------*
+002060*    RUN-TIME PARAMETER AND COMMAND-LINE PARSE AREA             *
+002070*---------------------------------------------------------------*
+002080 COPY CNVPARM.
+002090
+002100 01  WS-COMMAND-LINE              PIC X(82) VALUE SPACES.
+002110 01  WS-COMMAND-LINE-X REDEFINES WS-COMMAND-LINE.
+002120     05  CL-CASE-MODE             PIC X(01).
+002130     05  CL-RESTART-SWITCH        PIC X(01).
+002140     05  CL-INPUT-DSNAME          PIC X(40).
+002150     05  CL-OUTPUT-DSNAME         PIC X(40).
+002160
+002170*---------------------------------------------------------------*
+002180*    WORKING COPY OF THE CUSTOMER RECORD                        *
+002190*---------------------------------------------------------------*
+002200 COPY CUSTREC
+002210     REPLACING ==CR-CUSTOMER-RECORD== BY ==WS-CUSTOMER-RECORD==
+002220               ==CR-ACCOUNT-NO==      BY ==WS-ACCOUNT-NO==
+002230               ==CR-NAME==            BY ==WS-NAME==
+002240               ==CR-STREET==          BY ==WS-STREET==
+002250               ==CR-CITY==            BY ==WS-CITY==
+002260               ==CR-STATE==           BY ==WS-STATE==.
+002270
+002280*---------------------------------------------------------------*
+002290*    CASE-CONVERSION TABLES                                     *
+002300*---------------------------------------------------------------*
+002310 01  WS-LOWER-ALPHA                PIC X(26)
+002320         VALUE "abcdefghijklmnopqrstuvwxyz".
+002330 01  WS-UPPER-ALPHA                PIC X(26)
+002340         VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+002350
+002360*---------------------------------------------------------------*
+002370*    FILE STATUS FIELDS                                         *
+002380*---------------------------------------------------------------*
+002390 77  WS-INFILE-STATUS              PIC X(02) VALUE "00".
+002400 77  WS-OUTFILE-STATUS             PIC X(02) VALUE "00".
+002410 77  WS-EXCPFILE-STATUS            PIC X(02) VALUE "00".
+002420 77  WS-RPTFILE-STATUS             PIC X(02) VALUE "00".
+002430 77  WS-CKPTFILE-STATUS            PIC X(02) VALUE "00".
+002440 77  WS-AUDITFILE-STATUS           PIC X(02) VALUE "00".
+002450
+002460*---------------------------------------------------------------*
+002470*    SWITCHES                                                   *
+002480*---------------------------------------------------------------*
+002490 77  WS-EOF-SWITCH                 PIC X(01) VALUE "N".
+002500     88  WS-END-OF-FILE                   VALUE "Y".
+002510 77  WS-VALID-RECORD-SWITCH        PIC X(01) VALUE "Y".
+002520     88  WS-RECORD-IS-VALID               VALUE "Y".
+002530 77  WS-PREV-SPACE-SWITCH          PIC X(01) VALUE "Y".
+002540     88  WS-AT-WORD-START                 VALUE "Y".
+002550 77  WS-NONALPHA-FOUND-SWITCH      PIC X(01) VALUE "N".
+002560     88  WS-NONALPHA-FOUND                VALUE "Y".
+002570
+002580*---------------------------------------------------------------*
+002590*    COUNTERS AND SUBSCRIPTS                                    *
+002600*---------------------------------------------------------------*
+002610 77  WS-RECORD-COUNT               PIC 9(08) COMP VALUE ZERO.
+002620 77  WS-WRITTEN-COUNT              PIC 9(08) COMP VALUE ZERO.
+002630 77  WS-REJECT-COUNT               PIC 9(08) COMP VALUE ZERO.
+002640 77  WS-NONALPHA-RECORD-COUNT      PIC 9(08) COMP VALUE ZERO.
+002650 77  WS-CHAR-CONVERTED-COUNT       PIC 9(08) COMP VALUE ZERO.
+002660 77  WS-SKIP-COUNT                 PIC 9(08) COMP VALUE ZERO.
+002670 77  WS-SKIP-INDEX                 PIC 9(08) COMP VALUE ZERO.
+002680 77  WS-ACTUAL-SKIP-COUNT          PIC 9(08) COMP VALUE ZERO.
+002690 77  WS-CKPT-INTERVAL              PIC 9(04) COMP VALUE 100.
+002700 77  WS-CKPT-QUOTIENT              PIC 9(08) COMP VALUE ZERO.
+002710 77  WS-CKPT-REMAINDER             PIC 9(04) COMP VALUE ZERO.
+002720 77  WS-FIELD-LEN                  PIC 999 COMP VALUE ZERO.
+002730 77  WS-SUB                        PIC 999 COMP VALUE ZERO.
+002740 77  WS-WORK-FIELD                 PIC X(30) VALUE SPACES.
+002750 77  WS-EXCEPTION-REASON           PIC X(30) VALUE SPACES.
+002760
+002770*---------------------------------------------------------------*
+002780*    AUDIT LOG AND REPORT WORK AREAS                             *
+002790*---------------------------------------------------------------*
+002800 01  WS-CURRENT-DATE               PIC 9(08) VALUE ZERO.
+002810 01  WS-DATE-X REDEFINES WS-CURRENT-DATE.
+002820     05  WS-DATE-CCYY              PIC 9(04).
+002830     05  WS-DATE-MM                PIC 9(02).
+002840     05  WS-DATE-DD                PIC 9(02).
+002850 01  WS-CURRENT-TIME               PIC 9(08) VALUE ZERO.
+002860 01  WS-TIME-X REDEFINES WS-CURRENT-TIME.
+002870     05  WS-TIME-HH                PIC 9(02).
+002880     05  WS-TIME-MN                PIC 9(02).
+002890     05  WS-TIME-SS                PIC 9(02).
+002900     05  WS-TIME-HS                PIC 9(02).
+002910 77  WS-RUN-USER                   PIC X(20) VALUE SPACES.
+002920
+002930 01  WS-RECORD-COUNT-ED            PIC ZZZ,ZZZ,ZZ9.
+002940 01  WS-WRITTEN-COUNT-ED           PIC ZZZ,ZZZ,ZZ9.
+002950 01  WS-REJECT-COUNT-ED            PIC ZZZ,ZZZ,ZZ9.
+002960 01  WS-NONALPHA-COUNT-ED          PIC ZZZ,ZZZ,ZZ9.
+002970 01  WS-CHAR-COUNT-ED              PIC ZZZ,ZZZ,ZZ9.
+002980
+002990 PROCEDURE DIVISION.
+003000
+003010******************************************************************
+003020*    0000-MAINLINE                                               *
+003030******************************************************************
+003040 0000-MAINLINE.
+003050
+003060     PERFORM 1000-INITIALIZE
+003070         THRU 1000-EXIT.
+003080
+003090     PERFORM 2000-PROCESS-RECORDS
+003100         THRU 2000-EXIT
+003110         UNTIL WS-END-OF-FILE.
+003120
+003130     PERFORM 9000-TERMINATE
+003140         THRU 9000-EXIT.
+003150
+003160     STOP RUN.
+003170
+003180******************************************************************
+003190*    1000-INITIALIZE -- PARSE PARM, OPEN FILES, SET UP RESTART   *
+003200******************************************************************
+003210 1000-INITIALIZE.
+003220
+003230     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+003240
+003250     IF CL-CASE-MODE = SPACE
+003260         MOVE "U" TO CNV-CASE-MODE
+003270     ELSE
+003280         MOVE CL-CASE-MODE TO CNV-CASE-MODE
+003290     END-IF.
+003300
+003310     IF CL-RESTART-SWITCH = SPACE
+003320         MOVE "N" TO CNV-RESTART-SWITCH
+003330     ELSE
+003340         MOVE CL-RESTART-SWITCH TO CNV-RESTART-SWITCH
+003350     END-IF.
+003360
+003370     MOVE CL-INPUT-DSNAME  TO CNV-INPUT-DSNAME.
+003380     MOVE CL-OUTPUT-DSNAME TO CNV-OUTPUT-DSNAME.
+003390
+003400     IF CNV-INPUT-DSNAME = SPACES OR CNV-OUTPUT-DSNAME = SPACES
+003410         DISPLAY
+003420             "CONVERT6 - INPUT/OUTPUT FILE NAME MISSING IN PARM"
+003430         MOVE 16 TO RETURN-CODE
+003440         STOP RUN
+003450     END-IF.
+003460
+003470     IF CNV-RESTART-REQUESTED
+003480         PERFORM 1500-READ-CHECKPOINT
+003490             THRU 1500-EXIT
+003500     END-IF.
+003510
+003520     OPEN INPUT INFILE.
+003530     IF WS-INFILE-STATUS NOT = "00"
+003540         DISPLAY
+003550             "CONVERT6 - UNABLE TO OPEN INFILE - STATUS "
+003560             WS-INFILE-STATUS
+003570         MOVE 16 TO RETURN-CODE
+003580         STOP RUN
+003590     END-IF.
+003600
+003610     IF CNV-RESTART-REQUESTED
+003620         OPEN EXTEND OUTFILE
+003630         OPEN EXTEND EXCPFILE
+003640     ELSE
+003650         OPEN OUTPUT OUTFILE
+003660         OPEN OUTPUT EXCPFILE
+003670     END-IF.
+003680
+003690     IF WS-OUTFILE-STATUS NOT = "00"
+003700         DISPLAY
+003710             "CONVERT6 - UNABLE TO OPEN OUTFILE - STATUS "
+003720             WS-OUTFILE-STATUS
+003730         MOVE 16 TO RETURN-CODE
+003740         STOP RUN
+003750     END-IF.
+003760
+003770     IF WS-EXCPFILE-STATUS NOT = "00"
+003780         DISPLAY
+003790             "CONVERT6 - UNABLE TO OPEN EXCPFILE - STATUS "
+003800             WS-EXCPFILE-STATUS
+003810         MOVE 16 TO RETURN-CODE
+003820         STOP RUN
+003830     END-IF.
+003840
+003850     OPEN OUTPUT RPTFILE.
+003860     IF WS-RPTFILE-STATUS NOT = "00"
+003870         DISPLAY
+003880             "CONVERT6 - UNABLE TO OPEN RPTFILE - STATUS "
+003890             WS-RPTFILE-STATUS
+003900         MOVE 16 TO RETURN-CODE
+003910         STOP RUN
+003920     END-IF.
+003930
+003940     IF CNV-RESTART-REQUESTED AND WS-SKIP-COUNT > 0
+003950         PERFORM 1800-SKIP-RECORDS
+003960             THRU 1800-EXIT
+003970     END-IF.
+003980
+003990 1000-EXIT.
+004000     EXIT.
+004010
+004020******************************************************************
+004030*    1500-READ-CHECKPOINT -- FETCH LAST RECORD-NO AND THE        *
+004040*                            CUMULATIVE COUNTS FROM A PRIOR RUN  *
+004050******************************************************************
+004060 1500-READ-CHECKPOINT.
+004070
+004080     MOVE ZERO TO WS-SKIP-COUNT.
+004090     OPEN INPUT CKPTFILE.
+004100     IF WS-CKPTFILE-STATUS NOT = "00"
+004110         DISPLAY
+004120             "CONVERT6 - RESTART REQUESTED BUT CKPTFILE WILL NOT"
+004130         DISPLAY
+004140             "CONVERT6 - OPEN - STATUS " WS-CKPTFILE-STATUS
+004150         MOVE 16 TO RETURN-CODE
+004160         STOP RUN
+004170     END-IF.
+004180
+004190     READ CKPTFILE
+004200         AT END
+004210             GO TO 1500-CLOSE
+004220     END-READ.
+004230
+004240     IF CKPT-INPUT-DSNAME NOT = CNV-INPUT-DSNAME
+004250         CLOSE CKPTFILE
+004260         DISPLAY
+004270             "CONVERT6 - CHECKPOINT DOES NOT MATCH INPUT FILE"
+004280         DISPLAY
+004290             "CONVERT6 - CHECKPOINT IS FOR " CKPT-INPUT-DSNAME
+004300         DISPLAY
+004310             "CONVERT6 - THIS RUN IS FOR    " CNV-INPUT-DSNAME
+004320         MOVE 16 TO RETURN-CODE
+004330         STOP RUN
+004340     END-IF.
+004350
+004360     MOVE CKPT-LAST-RECORD-NO  TO WS-SKIP-COUNT.
+004370     MOVE CKPT-WRITTEN-COUNT   TO WS-WRITTEN-COUNT.
+004380     MOVE CKPT-REJECT-COUNT    TO WS-REJECT-COUNT.
+004390     MOVE CKPT-NONALPHA-COUNT  TO WS-NONALPHA-RECORD-COUNT.
+004400     MOVE CKPT-CHAR-CONV-COUNT TO WS-CHAR-CONVERTED-COUNT.
+004410
+004420 1500-CLOSE.
+004430     CLOSE CKPTFILE.
+004440
+004450 1500-EXIT.
+004460     EXIT.
+004470
+004480******************************************************************
+004490*    1800-SKIP-RECORDS -- REPOSITION PAST ALREADY-PROCESSED      *
+004500*                          RECORDS ON A RESTARTED RUN.  WS-SKIP- *
+004510*                          INDEX COUNTS ATTEMPTS; WS-ACTUAL-SKIP *
+004520*                          COUNT COUNTS ONLY READS THAT ACTUALLY*
+004530*                          SUCCEEDED, SO A CHECKPOINT THAT CLAIMS*
+004540*                          MORE RECORDS THAN THE INPUT FILE HAS *
+004550*                          IS DETECTED, NOT TRUSTED BLINDLY.     *
+004560******************************************************************
+004570 1800-SKIP-RECORDS.
+004580
+004590     MOVE ZERO TO WS-ACTUAL-SKIP-COUNT.
+004600     PERFORM 1810-SKIP-ONE-RECORD
+004610         THRU 1810-EXIT
+004620         VARYING WS-SKIP-INDEX FROM 1 BY 1
+004630         UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+004640            OR WS-END-OF-FILE.
+004650
+004660     IF WS-END-OF-FILE
+004670         DISPLAY
+004680             "CONVERT6 - INPUT FILE SHORTER THAN CHECKPOINT"
+004690         DISPLAY
+004700             "CONVERT6 - CHECKPOINT EXPECTS " WS-SKIP-COUNT
+004710             " RECORDS ALREADY DONE, INPUT HAS ONLY "
+004720             WS-ACTUAL-SKIP-COUNT
+004730         MOVE 16 TO RETURN-CODE
+004740         STOP RUN
+004750     END-IF.
+004760
+004770     MOVE WS-SKIP-COUNT TO WS-RECORD-COUNT.
+004780
+004790 1800-EXIT.
+004800     EXIT.
+004810
+004820 1810-SKIP-ONE-RECORD.
+004830
+004840     READ INFILE
+004850         AT END
+004860             MOVE "Y" TO WS-EOF-SWITCH
+004870             GO TO 1810-EXIT
+004880     END-READ.
+004890
+004900     ADD 1 TO WS-ACTUAL-SKIP-COUNT.
+004910
+004920 1810-EXIT.
+004930     EXIT.
+004940
+004950******************************************************************
+004960*    2000-PROCESS-RECORDS -- READ/VALIDATE/CONVERT/WRITE ONE     *
+004970*                             RECORD                              
+004980******************************************************************
+004990 2000-PROCESS-RECORDS.
+005000
+005010     READ INFILE
+005020         AT END
+005030             MOVE "Y" TO WS-EOF-SWITCH
+005040             GO TO 2000-EXIT
+005050     END-READ.
+005060
+005070     ADD 1 TO WS-RECORD-COUNT.
+005080     MOVE IN-RAW-DATA TO WS-CUSTOMER-RECORD.
+005090
+005100     PERFORM 2100-VALIDATE-RECORD
+005110         THRU 2100-EXIT.
+005120
+005130     IF WS-RECORD-IS-VALID
+005140         PERFORM 2500-CONVERT-RECORD
+005150             THRU 2500-EXIT
+005160         MOVE WS-CUSTOMER-RECORD TO OUT-CUSTOMER-RECORD
+005170         WRITE OUT-CUSTOMER-RECORD
+005180         ADD 1 TO WS-WRITTEN-COUNT
+005190         PERFORM 2900-CHECKPOINT-CHECK
+005200             THRU 2900-EXIT
+005210     ELSE
+005220         PERFORM 2200-WRITE-EXCEPTION
+005230             THRU 2200-EXIT
+005240         ADD 1 TO WS-REJECT-COUNT
+005250     END-IF.
+005260
+005270 2000-EXIT.
+005280     EXIT.
+005290
+005300******************************************************************
+005310*    2100-VALIDATE-RECORD -- BASIC EDITS ON THE INPUT RECORD,    *
+005320*                            INCLUDING A CHECK OF IN-RAW-        *
+005330*                            OVERFLOW (THE PART OF INFILE'S RAW  *
+005340*                            LINE BUFFER PAST THE 100-BYTE       *
+005350*                            CUSTREC LAYOUT) SO A PHYSICAL LINE  *
+005360*                            LONGER THAN EXPECTED IS QUARANTINED *
+005370*                            WHOLE, NOT SPLIT INTO A SECOND,     *
+005380*                            FABRICATED RECORD.                  *
+005390******************************************************************
+005400 2100-VALIDATE-RECORD.
+005410
+005420     MOVE "Y" TO WS-VALID-RECORD-SWITCH.
+005430     MOVE SPACES TO WS-EXCEPTION-REASON.
+005440
+005450     IF IN-RAW-OVERFLOW NOT = SPACES
+005460         MOVE "N" TO WS-VALID-RECORD-SWITCH
+005470         MOVE "RECORD LONGER THAN EXPECTED" TO WS-EXCEPTION-REASON
+005480         GO TO 2100-EXIT
+005490     END-IF.
+005500
+005510     IF WS-CUSTOMER-RECORD = SPACES
+005520         MOVE "N" TO WS-VALID-RECORD-SWITCH
+005530         MOVE "BLANK RECORD" TO WS-EXCEPTION-REASON
+005540         GO TO 2100-EXIT
+005550     END-IF.
+005560
+005570     IF WS-ACCOUNT-NO NOT NUMERIC
+005580         MOVE "N" TO WS-VALID-RECORD-SWITCH
+005590         MOVE "ACCOUNT NUMBER NOT NUMERIC" TO WS-EXCEPTION-REASON
+005600         GO TO 2100-EXIT
+005610     END-IF.
+005620
+005630     IF WS-NAME = SPACES
+005640         MOVE "N" TO WS-VALID-RECORD-SWITCH
+005650         MOVE "NAME FIELD BLANK" TO WS-EXCEPTION-REASON
+005660         GO TO 2100-EXIT
+005670     END-IF.
+005680
+005690 2100-EXIT.
+005700     EXIT.
+005710
+005720******************************************************************
+005730*    2200-WRITE-EXCEPTION -- LOG A REJECTED RECORD               *
+005740******************************************************************
+005750 2200-WRITE-EXCEPTION.
+005760
+005770     MOVE SPACES               TO EXCP-RECORD.
+005780     MOVE WS-RECORD-COUNT      TO EXCP-RECORD-NO.
+005790     MOVE WS-EXCEPTION-REASON  TO EXCP-REASON.
+005800     MOVE IN-RAW-RECORD        TO EXCP-ORIGINAL-DATA.
+005810     WRITE EXCP-RECORD.
+005820
+005830 2200-EXIT.
+005840     EXIT.
+005850
+005860******************************************************************
+005870*    2500-CONVERT-RECORD -- RE-CASE THE ALPHA FIELDS ONLY        *
+005880******************************************************************
+005890 2500-CONVERT-RECORD.
+005900
+005910     MOVE "N" TO WS-NONALPHA-FOUND-SWITCH.
+005920
+005930     MOVE WS-NAME   TO WS-WORK-FIELD.
+005940     MOVE 30        TO WS-FIELD-LEN.
+005950     PERFORM 2510-CONVERT-FIELD-LOOP
+005960         THRU 2510-EXIT.
+005970     MOVE WS-WORK-FIELD(1:30) TO WS-NAME.
+005980
+005990     MOVE WS-STREET TO WS-WORK-FIELD.
+006000     MOVE 30        TO WS-FIELD-LEN.
+006010     PERFORM 2510-CONVERT-FIELD-LOOP
+006020         THRU 2510-EXIT.
+006030     MOVE WS-WORK-FIELD(1:30) TO WS-STREET.
+006040
+006050     MOVE WS-CITY   TO WS-WORK-FIELD(1:20).
+006060     MOVE 20        TO WS-FIELD-LEN.
+006070     PERFORM 2510-CONVERT-FIELD-LOOP
+006080         THRU 2510-EXIT.
+006090     MOVE WS-WORK-FIELD(1:20) TO WS-CITY.
+006100
+006110     MOVE WS-STATE  TO WS-WORK-FIELD(1:2).
+006120     MOVE 2         TO WS-FIELD-LEN.
+006130     PERFORM 2510-CONVERT-FIELD-LOOP
+006140         THRU 2510-EXIT.
+006150     MOVE WS-WORK-FIELD(1:2) TO WS-STATE.
+006160
+006170     IF WS-NONALPHA-FOUND
+006180         ADD 1 TO WS-NONALPHA-RECORD-COUNT
+006190     END-IF.
+006200
+006210 2500-EXIT.
+006220     EXIT.
+006230
+006240******************************************************************
+006250*    2510-CONVERT-FIELD-LOOP -- WALK WS-WORK-FIELD, CHARACTER    *
+006260*                                BY CHARACTER, FOR WS-FIELD-LEN   
+006270*                                POSITIONS                        
+006280******************************************************************
+006290 2510-CONVERT-FIELD-LOOP.
+006300
+006310     MOVE "Y" TO WS-PREV-SPACE-SWITCH.
+006320
+006330     PERFORM 2600-CONVERT-CHARACTER
+006340         THRU 2600-EXIT
+006350         VARYING WS-SUB FROM 1 BY 1
+006360         UNTIL WS-SUB > WS-FIELD-LEN.
+006370
+006380 2510-EXIT.
+006390     EXIT.
+006400
+006410******************************************************************
+006420*    2600-CONVERT-CHARACTER -- CLASSIFY AND RE-CASE ONE BYTE OF  *
+006430*                               WS-WORK-FIELD AT SUBSCRIPT WS-SUB 
+006440******************************************************************
+006450 2600-CONVERT-CHARACTER.
+006460
+006470     IF WS-WORK-FIELD(WS-SUB:1) = SPACE
+006480         MOVE "Y" TO WS-PREV-SPACE-SWITCH
+006490         GO TO 2600-EXIT
+006500     END-IF.
+006510
+006520     IF (WS-WORK-FIELD(WS-SUB:1) < "A" OR
+006530         WS-WORK-FIELD(WS-SUB:1) > "Z")
+006540        AND
+006550        (WS-WORK-FIELD(WS-SUB:1) < "a" OR
+006560         WS-WORK-FIELD(WS-SUB:1) > "z")
+006570         MOVE "Y" TO WS-NONALPHA-FOUND-SWITCH
+006580     END-IF.
+006590
+006600     EVALUATE TRUE
+006610         WHEN CNV-MODE-UPPERCASE
+006620             PERFORM 2610-TO-UPPER
+006630                 THRU 2610-EXIT
+006640         WHEN CNV-MODE-LOWERCASE
+006650             PERFORM 2620-TO-LOWER
+006660                 THRU 2620-EXIT
+006670         WHEN CNV-MODE-TITLECASE
+006680             PERFORM 2630-TO-TITLE
+006690                 THRU 2630-EXIT
+006700         WHEN OTHER
+006710             PERFORM 2610-TO-UPPER
+006720                 THRU 2610-EXIT
+006730     END-EVALUATE.
+006740
+006750     MOVE "N" TO WS-PREV-SPACE-SWITCH.
+006760
+006770 2600-EXIT.
+006780     EXIT.
+006790
+006800******************************************************************
+006810*    2610-TO-UPPER -- UPPERCASE MODE                             *
+006820******************************************************************
+006830 2610-TO-UPPER.
+006840
+006850     IF WS-WORK-FIELD(WS-SUB:1) >= "a" AND
+006860        WS-WORK-FIELD(WS-SUB:1) <= "z"
+006870         INSPECT WS-WORK-FIELD(WS-SUB:1)
+006880             CONVERTING WS-LOWER-ALPHA TO WS-UPPER-ALPHA
+006890         ADD 1 TO WS-CHAR-CONVERTED-COUNT
+006900     END-IF.
+006910
+006920 2610-EXIT.
+006930     EXIT.
+006940
+006950******************************************************************
+006960*    2620-TO-LOWER -- LOWERCASE MODE                             *
+006970******************************************************************
+006980 2620-TO-LOWER.
+006990
+007000     IF WS-WORK-FIELD(WS-SUB:1) >= "A" AND
+007010        WS-WORK-FIELD(WS-SUB:1) <= "Z"
+007020         INSPECT WS-WORK-FIELD(WS-SUB:1)
+007030             CONVERTING WS-UPPER-ALPHA TO WS-LOWER-ALPHA
+007040         ADD 1 TO WS-CHAR-CONVERTED-COUNT
+007050     END-IF.
+007060
+007070 2620-EXIT.
+007080     EXIT.
+007090
+007100******************************************************************
+007110*    2630-TO-TITLE -- TITLE-CASE MODE: FIRST LETTER OF EACH      *
+007120*                      WORD UPPERCASE, REMAINDER LOWERCASE        
+007130******************************************************************
+007140 2630-TO-TITLE.
+007150
+007160     IF WS-AT-WORD-START
+007170         IF WS-WORK-FIELD(WS-SUB:1) >= "a" AND
+007180            WS-WORK-FIELD(WS-SUB:1) <= "z"
+007190             INSPECT WS-WORK-FIELD(WS-SUB:1)
+007200                 CONVERTING WS-LOWER-ALPHA TO WS-UPPER-ALPHA
+007210             ADD 1 TO WS-CHAR-CONVERTED-COUNT
+007220         END-IF
+007230     ELSE
+007240         IF WS-WORK-FIELD(WS-SUB:1) >= "A" AND
+007250            WS-WORK-FIELD(WS-SUB:1) <= "Z"
+007260             INSPECT WS-WORK-FIELD(WS-SUB:1)
+007270                 CONVERTING WS-UPPER-ALPHA TO WS-LOWER-ALPHA
+007280             ADD 1 TO WS-CHAR-CONVERTED-COUNT
+007290         END-IF
+007300     END-IF.
+007310
+007320 2630-EXIT.
+007330     EXIT.
+007340
+007350******************************************************************
+007360*    2900-CHECKPOINT-CHECK -- WRITE A CHECKPOINT EVERY           *
+007370*                              WS-CKPT-INTERVAL RECORDS          *
+007380******************************************************************
+007390 2900-CHECKPOINT-CHECK.
+007400
+007410     DIVIDE WS-WRITTEN-COUNT BY WS-CKPT-INTERVAL
+007420         GIVING WS-CKPT-QUOTIENT
+007430         REMAINDER WS-CKPT-REMAINDER.
+007440
+007450     IF WS-CKPT-REMAINDER = ZERO
+007460         PERFORM 2950-WRITE-CHECKPOINT-FILE
+007470             THRU 2950-EXIT
+007480     END-IF.
+007490
+007500 2900-EXIT.
+007510     EXIT.
+007520
+007530******************************************************************
+007540*    2950-WRITE-CHECKPOINT-FILE -- PERSIST THE LAST RECORD-NO    *
+007550*                                  AND THE CUMULATIVE RUN COUNTS *
+007560*                                  A FAILED OPEN OR WRITE HERE IS*
+007570*                                  FATAL -- IT MEANS THE RESTART *
+007580*                                  PROTECTION THIS FILE EXISTS   *
+007590*                                  FOR CANNOT BE RELIED ON.      *
+007600******************************************************************
+007610 2950-WRITE-CHECKPOINT-FILE.
+007620
+007630     MOVE CNV-INPUT-DSNAME         TO CKPT-INPUT-DSNAME.
+007640     MOVE WS-RECORD-COUNT          TO CKPT-LAST-RECORD-NO.
+007650     MOVE WS-WRITTEN-COUNT         TO CKPT-WRITTEN-COUNT.
+007660     MOVE WS-REJECT-COUNT          TO CKPT-REJECT-COUNT.
+007670     MOVE WS-NONALPHA-RECORD-COUNT TO CKPT-NONALPHA-COUNT.
+007680     MOVE WS-CHAR-CONVERTED-COUNT  TO CKPT-CHAR-CONV-COUNT.
+007690
+007700     OPEN OUTPUT CKPTFILE.
+007710     IF WS-CKPTFILE-STATUS NOT = "00"
+007720         DISPLAY
+007730             "CONVERT6 - UNABLE TO OPEN CKPTFILE - STATUS "
+007740             WS-CKPTFILE-STATUS
+007750         MOVE 16 TO RETURN-CODE
+007760         STOP RUN
+007770     END-IF.
+007780
+007790     WRITE CKPT-RECORD.
+007800     IF WS-CKPTFILE-STATUS NOT = "00"
+007810         DISPLAY
+007820             "CONVERT6 - UNABLE TO WRITE CKPTFILE - STATUS "
+007830             WS-CKPTFILE-STATUS
+007840         MOVE 16 TO RETURN-CODE
+007850         STOP RUN
+007860     END-IF.
+007870
+007880     CLOSE CKPTFILE.
+007890
+007900 2950-EXIT.
+007910     EXIT.
+007920
+007930******************************************************************
+007940*    9000-TERMINATE -- FINAL CHECKPOINT, SUMMARY REPORT, AUDIT   *
+007950*                       LOG, CLOSE FILES                          
+007960******************************************************************
+007970 9000-TERMINATE.
+007980
+007990     PERFORM 2950-WRITE-CHECKPOINT-FILE
+008000         THRU 2950-EXIT.
+008010
+008020     PERFORM 9100-WRITE-REPORT
+008030         THRU 9100-EXIT.
+008040
+008050     PERFORM 9200-WRITE-AUDIT-LOG
+008060         THRU 9200-EXIT.
+008070
+008080     CLOSE INFILE OUTFILE EXCPFILE RPTFILE.
+008090
+008100     IF WS-REJECT-COUNT > ZERO
+008110         MOVE 4 TO RETURN-CODE
+008120     ELSE
+008130         MOVE 0 TO RETURN-CODE
+008140     END-IF.
+008150
+008160 9000-EXIT.
+008170     EXIT.
+008180
+008190******************************************************************
+008200*    9100-WRITE-REPORT -- END-OF-JOB SUMMARY REPORT               
+008210******************************************************************
+008220 9100-WRITE-REPORT.
+008230
+008240     MOVE WS-RECORD-COUNT          TO WS-RECORD-COUNT-ED.
+008250     MOVE WS-WRITTEN-COUNT         TO WS-WRITTEN-COUNT-ED.
+008260     MOVE WS-REJECT-COUNT          TO WS-REJECT-COUNT-ED.
+008270     MOVE WS-NONALPHA-RECORD-COUNT TO WS-NONALPHA-COUNT-ED.
+008280     MOVE WS-CHAR-CONVERTED-COUNT  TO WS-CHAR-COUNT-ED.
+008290
+008300     MOVE "CONVERT6 - END OF JOB SUMMARY REPORT" TO RPT-RECORD.
+008310     WRITE RPT-RECORD.
+008320
+008330     MOVE SPACES TO RPT-RECORD.
+008340     WRITE RPT-RECORD.
+008350
+008360     MOVE SPACES TO RPT-RECORD.
+008370     STRING "INPUT FILE ............. " CNV-INPUT-DSNAME
+008380         DELIMITED BY SIZE INTO RPT-RECORD.
+008390     WRITE RPT-RECORD.
+008400
+008410     MOVE SPACES TO RPT-RECORD.
+008420     STRING "OUTPUT FILE ............. " CNV-OUTPUT-DSNAME
+008430         DELIMITED BY SIZE INTO RPT-RECORD.
+008440     WRITE RPT-RECORD.
+008450
+008460     MOVE SPACES TO RPT-RECORD.
+008470     WRITE RPT-RECORD.
+008480
+008490     MOVE SPACES TO RPT-RECORD.
+008500     STRING "RECORDS READ ............ " WS-RECORD-COUNT-ED
+008510         DELIMITED BY SIZE INTO RPT-RECORD.
+008520     WRITE RPT-RECORD.
+008530
+008540     MOVE SPACES TO RPT-RECORD.
+008550     STRING "RECORDS WRITTEN ......... " WS-WRITTEN-COUNT-ED
+008560         DELIMITED BY SIZE INTO RPT-RECORD.
+008570     WRITE RPT-RECORD.
+008580
+008590     MOVE SPACES TO RPT-RECORD.
+008600     STRING "RECORDS REJECTED ........ " WS-REJECT-COUNT-ED
+008610         DELIMITED BY SIZE INTO RPT-RECORD.
+008620     WRITE RPT-RECORD.
+008630
+008640     MOVE SPACES TO RPT-RECORD.
+008650     STRING "CHARACTERS CONVERTED .... " WS-CHAR-COUNT-ED
+008660         DELIMITED BY SIZE INTO RPT-RECORD.
+008670     WRITE RPT-RECORD.
+008680
+008690     MOVE SPACES TO RPT-RECORD.
+008700     STRING "RECS W/ CHARS OUTSIDE A-Z " WS-NONALPHA-COUNT-ED
+008710         DELIMITED BY SIZE INTO RPT-RECORD.
+008720     WRITE RPT-RECORD.
+008730
+008740 9100-EXIT.
+008750     EXIT.
+008760
+008770******************************************************************
+008780*    9200-WRITE-AUDIT-LOG -- APPEND ONE ENTRY TO THE RUN LOG     *
+008790******************************************************************
+008800 9200-WRITE-AUDIT-LOG.
+008810
+008820     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+008830     ACCEPT WS-CURRENT-TIME FROM TIME.
+008840     ACCEPT WS-RUN-USER FROM ENVIRONMENT "USER".
+008850
+008860     OPEN EXTEND AUDITFILE.
+008870     IF WS-AUDITFILE-STATUS NOT = "00"
+008880         OPEN OUTPUT AUDITFILE
+008890     END-IF.
+008900
+008910     IF WS-AUDITFILE-STATUS NOT = "00"
+008920         DISPLAY
+008930             "CONVERT6 - UNABLE TO OPEN AUDITFILE - STATUS "
+008940             WS-AUDITFILE-STATUS
+008950         MOVE 16 TO RETURN-CODE
+008960         STOP RUN
+008970     END-IF.
+008980
+008990     MOVE SPACES TO AUDIT-RECORD.
+009000     STRING
+009010         WS-DATE-CCYY  DELIMITED BY SIZE
+009020         "-"           DELIMITED BY SIZE
+009030         WS-DATE-MM    DELIMITED BY SIZE
+009040         "-"           DELIMITED BY SIZE
+009050         WS-DATE-DD    DELIMITED BY SIZE
+009060         " "           DELIMITED BY SIZE
+009070         WS-TIME-HH    DELIMITED BY SIZE
+009080         ":"           DELIMITED BY SIZE
+009090         WS-TIME-MN    DELIMITED BY SIZE
+009100         ":"           DELIMITED BY SIZE
+009110         WS-TIME-SS    DELIMITED BY SIZE
+009120         " USER="      DELIMITED BY SIZE
+009130         WS-RUN-USER   DELIMITED BY SIZE
+009140         " IN="        DELIMITED BY SIZE
+009150         CNV-INPUT-DSNAME DELIMITED BY SIZE
+009160         " OUT="       DELIMITED BY SIZE
+009170         CNV-OUTPUT-DSNAME DELIMITED BY SIZE
+009180         " READ="      DELIMITED BY SIZE
+009190         WS-RECORD-COUNT-ED DELIMITED BY SIZE
+009200         " WRITTEN="   DELIMITED BY SIZE
+009210         WS-WRITTEN-COUNT-ED DELIMITED BY SIZE
+009220         " REJECTED="  DELIMITED BY SIZE
+009230         WS-REJECT-COUNT-ED DELIMITED BY SIZE
+009240         " CHARS="     DELIMITED BY SIZE
+009250         WS-CHAR-COUNT-ED DELIMITED BY SIZE
+009260         INTO AUDIT-RECORD
+009270         ON OVERFLOW
+009280             DISPLAY
+009290                 "CONVERT6 - AUDIT RECORD STRING OVERFLOW"
+009300             MOVE 16 TO RETURN-CODE
+009310             STOP RUN
+009320     END-STRING.
+009330     WRITE AUDIT-RECORD.
+009340     IF WS-AUDITFILE-STATUS NOT = "00"
+009350         DISPLAY
+009360             "CONVERT6 - UNABLE TO WRITE AUDITFILE - STATUS "
+009370             WS-AUDITFILE-STATUS
+009380         MOVE 16 TO RETURN-CODE
+009390         STOP RUN
+009400     END-IF.
+009410     CLOSE AUDITFILE.
+009420
+009430 9200-EXIT.
+009440     EXIT.
