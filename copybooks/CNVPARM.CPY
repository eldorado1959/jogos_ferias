@@ -0,0 +1,23 @@
+000010******************************************************************
+000020*  CNVPARM.CPY
+000030*
+000040*  RUN-TIME PARAMETER LAYOUT FOR CONVERT6.
+000050*
+000060*  POPULATED FROM THE COMMAND-LINE (THE PARM= PASSED BY THE
+000070*  JCL-STYLE JOB STEP THAT INVOKES CONVERT6 -- SEE CNVNGHT.JCL).
+000080*
+000090*  MODIFICATION HISTORY
+000100*  ---------------------------------------------------------------
+000110*  DATE       INIT  DESCRIPTION
+000120*  2026-08-09  JLM  ORIGINAL COPYBOOK -- CASE MODE AND RESTART
+000130*                   SWITCH ADDED FOR BATCH-DRIVEN CONVERSION.
+000140******************************************************************
+000150 01  CNV-PARM-AREA.
+000160     05  CNV-CASE-MODE           PIC X(01) VALUE 'U'.
+000170         88  CNV-MODE-UPPERCASE         VALUE 'U'.
+000180         88  CNV-MODE-LOWERCASE         VALUE 'L'.
+000190         88  CNV-MODE-TITLECASE         VALUE 'T'.
+000200     05  CNV-RESTART-SWITCH      PIC X(01) VALUE 'N'.
+000210         88  CNV-RESTART-REQUESTED      VALUE 'Y'.
+000220     05  CNV-INPUT-DSNAME        PIC X(40) VALUE SPACES.
+000230     05  CNV-OUTPUT-DSNAME       PIC X(40) VALUE SPACES.
