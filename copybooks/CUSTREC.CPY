@@ -0,0 +1,24 @@
+000010******************************************************************
+000020*  CUSTREC.CPY
+000030*
+000040*  CUSTOMER NAME/ADDRESS EXTRACT RECORD LAYOUT.
+000050*
+000060*  USED BY CONVERT6 TO APPLY CASE CONVERSION TO THE ALPHA
+000070*  FIELDS OF A CUSTOMER NAME-AND-ADDRESS EXTRACT RECORD ONLY --
+000080*  THE ACCOUNT NUMBER IS NEVER CASE-CONVERTED.
+000090*
+000100*  RECORD LENGTH .......... 100 BYTES
+000110*
+000120*  MODIFICATION HISTORY
+000130*  ---------------------------------------------------------------
+000140*  DATE       INIT  DESCRIPTION
+000150*  2026-08-09  JLM  ORIGINAL COPYBOOK -- CUSTOMER EXTRACT LAYOUT
+000160*                   ADDED FOR FIELD-LEVEL CASE CONVERSION.
+000170******************************************************************
+000180 01  CR-CUSTOMER-RECORD.
+000190     05  CR-ACCOUNT-NO           PIC 9(08).
+000200     05  CR-NAME                 PIC X(30).
+000210     05  CR-STREET               PIC X(30).
+000220     05  CR-CITY                 PIC X(20).
+000230     05  CR-STATE                PIC X(02).
+000240     05  FILLER                  PIC X(10).
