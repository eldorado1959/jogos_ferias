@@ -0,0 +1,103 @@
+//CNVNGHT  JOB (ACCTNO),'CONVERT6 NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//*  JOB:       CNVNGHT
+//*
+//*  PURPOSE.
+//*      OVERNIGHT BATCH WINDOW JOB THAT DRIVES CONVERT6 AGAINST
+//*      EVERY NAME/ADDRESS EXTRACT FILE DUE THAT NIGHT -- THE NAME
+//*      EXTRACT AND THE DESCRIPTION EXTRACT -- SO THE CONVERSION NO
+//*      LONGER HAS TO BE KICKED OFF BY HAND, FILE BY FILE.  ADD ONE
+//*      STEP PER EXTRACT FILE AS NEW FEEDS ARE ONBOARDED.
+//*
+//*      THE PARM ON EACH STEP IS POSITIONAL AND MUST MATCH THE
+//*      CNVPARM COPYBOOK LAYOUT USED BY CONVERT6 --
+//*          POSITION  1     CASE MODE    (U = UPPER, L = LOWER,
+//*                                        T = TITLE)
+//*          POSITION  2     RESTART SWITCH (Y OR N)
+//*          POSITIONS 3-42  INPUT FILE NAME
+//*          POSITIONS 43-82 OUTPUT FILE NAME
+//*      THE INPUT/OUTPUT FILE NAMES IN THE PARM ARE USED BY CONVERT6
+//*      ONLY TO LABEL THE SUMMARY REPORT AND AUDIT LOG ENTRY -- THE
+//*      INFILE/OUTFILE/EXCPFILE/RPTFILE/CKPTFILE/AUDITLOG DD CARDS
+//*      BELOW ARE WHAT ACTUALLY DETERMINE WHICH DATASETS ARE READ
+//*      AND WRITTEN.
+//*
+//*      EACH STEP'S CKPTFILE DD MUST POINT AT A DATASET UNIQUE TO
+//*      THAT STEP'S INPUT FILE -- CONVERT6 STAMPS THE INPUT FILE
+//*      NAME INTO THE CHECKPOINT RECORD AND ABENDS RATHER THAN
+//*      RESTART IF A STEP'S CKPTFILE DOES NOT MATCH ITS INFILE, SO
+//*      TWO STEPS MUST NEVER SHARE ONE CHECKPOINT DATASET.
+//*
+//*  MODIFICATION HISTORY.
+//*  ---------------------------------------------------------------
+//*  DATE       INIT  DESCRIPTION
+//*  2026-08-09  JLM  ORIGINAL JOB -- NAME EXTRACT AND DESCRIPTION
+//*                   EXTRACT STEPS FOR THE OVERNIGHT WINDOW.
+//*  2026-08-09  JLM  GAVE EACH STEP ITS OWN CKPTFILE DATASET --
+//*                   BOTH STEPS HAD BEEN POINTING AT THE SAME
+//*                   CHECKPOINT DATASET, WHICH WOULD HAVE MADE A
+//*                   RESTART OF CNVDESC READ CNVNAME'S CHECKPOINT.
+//*  2026-08-09  JLM  CHANGED OUTFILE/EXCPFILE TO DISP=(NEW,CATLG,
+//*                   CATLG) SO AN ABEND KEEPS THE PARTIAL OUTPUT
+//*                   INSTEAD OF DELETING IT OUT FROM UNDER A
+//*                   RESTART.  CHANGED CKPTFILE FROM DISP=SHR TO
+//*                   DISP=(MOD,CATLG,CATLG) SO THE FIRST-EVER RUN
+//*                   OF EITHER STEP CAN ALLOCATE THE CHECKPOINT
+//*                   DATASET INSTEAD OF FAILING ALLOCATION BECAUSE
+//*                   IT DOES NOT YET EXIST.
+//*  2026-08-09  JLM  SPLIT EACH STEP'S PARM LITERAL ACROSS TWO
+//*                   STATEMENT IMAGES -- IT RAN PAST COLUMN 71 ON
+//*                   ONE CARD, WHICH A REAL INTERPRETER WOULD
+//*                   TRUNCATE OR FLAG.  CHANGED OUTFILE/EXCPFILE
+//*                   FROM DISP=(NEW,CATLG,CATLG) TO DISP=(MOD,
+//*                   CATLG,CATLG) -- NEW REQUIRES THE DATASET NOT
+//*                   TO EXIST YET, WHICH FAILED ALLOCATION ON A
+//*                   RESTART AGAINST A DATASET THE FIRST RUN HAD
+//*                   ALREADY CATALOGED; MOD ALLOCATES IF ABSENT AND
+//*                   EXTENDS IF PRESENT, EITHER WAY.  ADDED SPACE=
+//*                   TO CKPTFILE AND AUDITLOG, WITHOUT WHICH THE
+//*                   FIRST-EVER RUN OF EITHER STEP STILL FAILED
+//*                   ALLOCATION FOR THOSE TWO FILES.
+//*****************************************************************
+//*
+//CNVNAME  EXEC PGM=CONVERT6,
+//             PARM='UNNAMEEXT.DAT                             NAMEEXT.
+//             OUT                             '
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.EXTRACT.NAMEEXT.DAT,DISP=SHR
+//OUTFILE  DD   DSN=PROD.EXTRACT.NAMEEXT.OUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,5),RLSE)
+//EXCPFILE DD   DSN=PROD.EXTRACT.NAMEEXT.EXCP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//RPTFILE  DD   SYSOUT=*
+//CKPTFILE DD   DSN=PROD.BATCH.CONVERT6.CKPT.NAMEEXT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//AUDITLOG DD   DSN=PROD.BATCH.CONVERT6.AUDIT,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//CNVDESC  EXEC PGM=CONVERT6,
+//             PARM='UNDESCEXT.DAT                             DESCEXT.
+//             OUT                             '
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.EXTRACT.DESCEXT.DAT,DISP=SHR
+//OUTFILE  DD   DSN=PROD.EXTRACT.DESCEXT.OUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,5),RLSE)
+//EXCPFILE DD   DSN=PROD.EXTRACT.DESCEXT.EXCP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//RPTFILE  DD   SYSOUT=*
+//CKPTFILE DD   DSN=PROD.BATCH.CONVERT6.CKPT.DESCEXT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//AUDITLOG DD   DSN=PROD.BATCH.CONVERT6.AUDIT,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
